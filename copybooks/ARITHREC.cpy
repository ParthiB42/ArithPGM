@@ -0,0 +1,32 @@
+      *****************************************************************
+      * ARITHREC
+      * SHARED CALCULATION REQUEST/RESULT RECORD LAYOUT FOR ARITHPGM.
+      * COPY THIS INTO WORKING-STORAGE OR AN FD WITH REPLACING TO GIVE
+      * THE 01-LEVEL AND ITS FIELDS A UNIQUE PREFIX, E.G.
+      *     COPY ARITHREC REPLACING
+      *         PREFIX-CALC-RECORD BY WS-ARITH-CALC-RECORD
+      *         PREFIX-REC-NO      BY WS-ARITH-REC-NO
+      *         PREFIX-A           BY WS-ARITH-A
+      *         PREFIX-B           BY WS-ARITH-B
+      *         PREFIX-OPE         BY WS-ARITH-OPE
+      *         PREFIX-C           BY WS-ARITH-C
+      *         PREFIX-REMAINDER   BY WS-ARITH-REMAINDER
+      *         PREFIX-STATUS      BY WS-ARITH-STATUS
+      *         PREFIX-STATUS-MSG  BY WS-ARITH-STATUS-MSG.
+      * GIVES WS-ARITH-CALC-RECORD, WS-ARITH-A, WS-ARITH-B, ETC.
+      * ANY PROGRAM THAT FEEDS OR READS ARITHPGM SHOULD COPY THIS SAME
+      * LAYOUT SO REQUEST AND RESULT DATA MATCH FIELD FOR FIELD.
+      *****************************************************************
+       01  PREFIX-CALC-RECORD.
+           05  PREFIX-REC-NO         PIC 9(6).
+           05  PREFIX-A              PIC S9(7)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  PREFIX-B              PIC S9(7)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  PREFIX-OPE            PIC X(01).
+           05  PREFIX-C              PIC S9(7)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  PREFIX-REMAINDER      PIC S9(7)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+           05  PREFIX-STATUS         PIC X(01).
+           05  PREFIX-STATUS-MSG     PIC X(40).
