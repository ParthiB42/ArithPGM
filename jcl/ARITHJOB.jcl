@@ -0,0 +1,40 @@
+//ARITHJOB JOB (ACCTG),'ARITH BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* ARITHJOB - RUNS ARITHPGM IN BATCH MODE OVER A FULL
+//* DAY'S TRANSACTION DATASET AND PRODUCES THE RESULT AND
+//* SUMMARY-REPORT DATASETS.
+//*
+//* RESTART: IF THIS JOB ABENDS PARTWAY THROUGH, RESUBMIT
+//* IT UNCHANGED - ARITHPGM READS ARITHCKP TO FIND THE LAST
+//* TRANS-FILE RECORD NUMBER IT COMPLETED AND SKIPS EVERY
+//* TRANSACTION UP TO AND INCLUDING THAT RECORD, SO ALREADY-
+//* POSTED RESULTS ARE NOT RECALCULATED OR RELOGGED. ARITHCKP
+//* ALSO CARRIES THE RUNNING GRAND TOTAL AND OPERATION COUNTS
+//* SO THE SUMMARY REPORT AFTER A RESTART STILL REFLECTS THE
+//* WHOLE DAY'S BATCH, NOT JUST THE RESUMED PORTION. ARITHCKP
+//* IS APPEND-ONLY (DISP=MOD) - ARITHPGM ALWAYS READS EVERY
+//* RECORD ON IT AND KEEPS THE LAST ONE, SINCE A REAL QSAM
+//* DATASET OPENED WITH MOD APPENDS RATHER THAN REPLACES.
+//*********************************************************
+//STEP010  EXEC PGM=ARITHPGM
+//STEPLIB  DD DSN=PROD.ARITH.LOADLIB,DISP=SHR
+//TRANFILE DD DSN=PROD.ARITH.TRANS.DAILY,DISP=SHR
+//RESLFILE DD DSN=PROD.ARITH.RESULT.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=88)
+//ARITHLOG DD DSN=PROD.ARITH.AUDITLOG,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//ARITHCKP DD DSN=PROD.ARITH.CHECKPOINT,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=53)
+//ARITHRPT DD DSN=PROD.ARITH.SUMMARY.DAILY,
+//         DISP=(MOD,CATLG,DELETE),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
