@@ -1,29 +1,532 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ArithPGM.
+      *****************************************************************
+      * SIMPLE ARITHMETIC CALCULATOR.
+      * RUNS IN TWO MODES, DECIDED AT STARTUP BY WHETHER TRANS-FILE
+      * CAN BE OPENED FOR INPUT:
+      *   BATCH MODE       - READS EACH TRANSACTION FROM TRANS-FILE,
+      *                       WRITES ONE RESULT PER TRANSACTION TO
+      *                       RESULT-FILE, AND CHECKPOINTS PROGRESS SO
+      *                       A RERUN AFTER AN ABEND SKIPS COMPLETED
+      *                       TRANSACTIONS.
+      *   INTERACTIVE MODE - PROMPTS AT THE TERMINAL FOR EACH
+      *                       CALCULATION UNTIL THE OPERATOR ENTERS
+      *                       'E' TO END THE SESSION.
+      * BOTH MODES SHARE THE SAME CALCULATION LOGIC (ADD-PARA), WRITE
+      * EVERY CALCULATION TO ARITHLOG, AND ROLL UP A GRAND TOTAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "RESLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+
+           SELECT ARITHLOG-FILE ASSIGN TO "ARITHLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARITHLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "ARITHCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "ARITHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       COPY ARITHREC REPLACING
+           PREFIX-CALC-RECORD BY TR-CALC-RECORD
+           PREFIX-REC-NO      BY TR-REC-NO
+           PREFIX-A           BY TR-A
+           PREFIX-B           BY TR-B
+           PREFIX-OPE         BY TR-OPE
+           PREFIX-C           BY TR-C
+           PREFIX-REMAINDER   BY TR-REMAINDER
+           PREFIX-STATUS      BY TR-STATUS
+           PREFIX-STATUS-MSG  BY TR-STATUS-MSG.
+
+       FD  RESULT-FILE.
+       COPY ARITHREC REPLACING
+           PREFIX-CALC-RECORD BY RS-CALC-RECORD
+           PREFIX-REC-NO      BY RS-REC-NO
+           PREFIX-A           BY RS-A
+           PREFIX-B           BY RS-B
+           PREFIX-OPE         BY RS-OPE
+           PREFIX-C           BY RS-C
+           PREFIX-REMAINDER   BY RS-REMAINDER
+           PREFIX-STATUS      BY RS-STATUS
+           PREFIX-STATUS-MSG  BY RS-STATUS-MSG.
+
+       FD  ARITHLOG-FILE.
+       01  ARITHLOG-REC                  PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-BATCH-DATE           PIC X(08).
+           05  CKPT-LAST-RECNO           PIC 9(6).
+           05  CKPT-GRAND-TOTAL          PIC S9(9)V99.
+           05  CKPT-CALC-COUNT           PIC 9(6).
+           05  CKPT-ADD-COUNT            PIC 9(6).
+           05  CKPT-SUB-COUNT            PIC 9(6).
+           05  CKPT-MUL-COUNT            PIC 9(6).
+           05  CKPT-DIV-COUNT            PIC 9(6).
+           05  CKPT-ERROR-COUNT          PIC 9(6).
+
+       FD  REPORT-FILE.
+       01  REPORT-REC                    PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-A PIC 9(2).
-       01 WS-B PIC 9(2).
-       01 WS-C PIC 9(2).
-       01 WS-OPE PIC X(1).
+       COPY ARITHREC REPLACING
+           PREFIX-CALC-RECORD BY WS-ARITH-CALC-RECORD
+           PREFIX-REC-NO      BY WS-ARITH-REC-NO
+           PREFIX-A           BY WS-ARITH-A
+           PREFIX-B           BY WS-ARITH-B
+           PREFIX-OPE         BY WS-ARITH-OPE
+           PREFIX-C           BY WS-ARITH-C
+           PREFIX-REMAINDER   BY WS-ARITH-REMAINDER
+           PREFIX-STATUS      BY WS-ARITH-STATUS
+           PREFIX-STATUS-MSG  BY WS-ARITH-STATUS-MSG.
+
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-STATUS           PIC X(02) VALUE SPACES.
+           05  WS-RESULT-STATUS          PIC X(02) VALUE SPACES.
+           05  WS-ARITHLOG-STATUS        PIC X(02) VALUE SPACES.
+           05  WS-CKPT-STATUS            PIC X(02) VALUE SPACES.
+           05  WS-REPORT-STATUS          PIC X(02) VALUE SPACES.
+
+       01  WS-RUN-MODE                   PIC X(01) VALUE SPACE.
+           88  WS-BATCH-MODE                       VALUE 'B'.
+           88  WS-INTERACTIVE-MODE                 VALUE 'I'.
+
+       01  WS-TRANS-EOF                  PIC X(01) VALUE 'N'.
+           88  END-OF-TRANS-FILE                   VALUE 'Y'.
+
+       01  WS-CKPT-EOF                   PIC X(01) VALUE 'N'.
+           88  END-OF-CKPT-FILE                    VALUE 'Y'.
+
+       01  WS-INTERACTIVE-DONE           PIC X(01) VALUE 'N'.
+           88  INTERACTIVE-FINISHED                VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT              PIC 9(6) VALUE ZERO.
+           05  WS-SUB-COUNT              PIC 9(6) VALUE ZERO.
+           05  WS-MUL-COUNT              PIC 9(6) VALUE ZERO.
+           05  WS-DIV-COUNT              PIC 9(6) VALUE ZERO.
+           05  WS-ERROR-COUNT            PIC 9(6) VALUE ZERO.
+           05  WS-CALC-COUNT             PIC 9(6) VALUE ZERO.
+
+       01  WS-GRAND-TOTAL                PIC S9(9)V99 VALUE ZERO.
+       01  WS-AVERAGE                    PIC S9(9)V99 VALUE ZERO.
+       01  WS-LAST-CKPT-RECNO            PIC 9(6) VALUE ZERO.
+       01  WS-CURRENT-BATCH-DATE         PIC X(08) VALUE SPACES.
+
+       01  WS-CURRENT-DATE-TIME          PIC X(21) VALUE SPACES.
+
+       01  WS-LOG-LINE                   PIC X(80) VALUE SPACES.
+       01  WS-REPORT-LINE                PIC X(80) VALUE SPACES.
+
+       01  WS-DISPLAY-A                  PIC -(7)9.99.
+       01  WS-DISPLAY-B                  PIC -(7)9.99.
+       01  WS-DISPLAY-C                  PIC -(7)9.99.
+       01  WS-DISPLAY-REM                PIC -(7)9.99.
+       01  WS-DISPLAY-TOTAL              PIC -(9)9.99.
+       01  WS-DISPLAY-AVG                PIC -(9)9.99.
+
        PROCEDURE DIVISION.
-       ADD-PARA.
-           DISPLAY "PLEASE ENTER THE A VALUE"
-           ACCEPT WS-A.
-           DISPLAY "PLEASE ENTER THE B VALUE"
-           ACCEPT WS-B.
-           DISPLAY "PLEASE ENTER THE OPERATION"
-           ACCEPT WS-OPE.
-           IF WS-OPE = '+' THEN
-           ADD WS-A, WS-B GIVING WS-C.
-
-           IF WS-OPE = '-' THEN
-           SUBTRACT WS-A FROM WS-B GIVING WS-C.
-
-           IF WS-OPE = '*' THEN
-               MULTIPLY WS-A BY WS-B GIVING WS-C.
-
-           DISPLAY "THE TOTAL OF A + B IS :" WS-C.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           PERFORM DETERMINE-RUN-MODE-PARA
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCESS-PARA
+           ELSE
+               PERFORM INTERACTIVE-PROCESS-PARA
+           END-IF
+           PERFORM CLOSE-FILES-PARA
            STOP RUN.
+
+       INIT-PARA.
+           MOVE ZERO TO WS-GRAND-TOTAL, WS-AVERAGE, WS-CALC-COUNT
+           MOVE ZERO TO WS-ADD-COUNT, WS-SUB-COUNT, WS-MUL-COUNT
+           MOVE ZERO TO WS-DIV-COUNT, WS-ERROR-COUNT
+           MOVE 'N' TO WS-TRANS-EOF
+           MOVE 'N' TO WS-INTERACTIVE-DONE
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-BATCH-DATE
+           PERFORM OPEN-ARITHLOG-PARA.
+
+       OPEN-ARITHLOG-PARA.
+           OPEN EXTEND ARITHLOG-FILE
+           IF WS-ARITHLOG-STATUS NOT = '00'
+               OPEN OUTPUT ARITHLOG-FILE
+           END-IF.
+
+       OPEN-RESULT-FILE-PARA.
+           OPEN EXTEND RESULT-FILE
+           IF WS-RESULT-STATUS NOT = '00'
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           IF WS-RESULT-STATUS NOT = '00'
+               DISPLAY "ERROR: UNABLE TO OPEN RESULT-FILE - STATUS = "
+                   WS-RESULT-STATUS
+               PERFORM CLOSE-FILES-PARA
+               STOP RUN
+           END-IF.
+
+       DETERMINE-RUN-MODE-PARA.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS = '00'
+               SET WS-BATCH-MODE TO TRUE
+           ELSE
+               SET WS-INTERACTIVE-MODE TO TRUE
+           END-IF.
+
+      *****************************************************************
+      * BATCH MODE
+      *****************************************************************
+       BATCH-PROCESS-PARA.
+           PERFORM READ-CHECKPOINT-PARA
+           PERFORM OPEN-RESULT-FILE-PARA
+           PERFORM UNTIL END-OF-TRANS-FILE
+               READ TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-BATCH-RECORD-PARA
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY-REPORT-PARA
+           PERFORM DISPLAY-GRAND-TOTAL-PARA.
+
+       PROCESS-BATCH-RECORD-PARA.
+           IF TR-REC-NO > WS-LAST-CKPT-RECNO
+               MOVE TR-REC-NO TO WS-ARITH-REC-NO
+               MOVE TR-A TO WS-ARITH-A
+               MOVE TR-B TO WS-ARITH-B
+               MOVE TR-OPE TO WS-ARITH-OPE
+               PERFORM ADD-PARA
+               PERFORM BUILD-RESULT-RECORD-PARA
+               WRITE RS-CALC-RECORD
+               IF WS-RESULT-STATUS NOT = '00'
+                   DISPLAY "ERROR: UNABLE TO WRITE RESULT-FILE - "
+                       "STATUS = " WS-RESULT-STATUS
+                   PERFORM CLOSE-FILES-PARA
+                   STOP RUN
+               END-IF
+               PERFORM WRITE-LOG-PARA
+               PERFORM ACCUMULATE-TOTALS-PARA
+               PERFORM WRITE-CHECKPOINT-PARA
+           ELSE
+               DISPLAY "SKIPPING ALREADY-PROCESSED RECORD NO: "
+                   TR-REC-NO
+           END-IF.
+
+       BUILD-RESULT-RECORD-PARA.
+           MOVE WS-ARITH-REC-NO TO RS-REC-NO
+           MOVE WS-ARITH-A TO RS-A
+           MOVE WS-ARITH-B TO RS-B
+           MOVE WS-ARITH-OPE TO RS-OPE
+           MOVE WS-ARITH-C TO RS-C
+           MOVE WS-ARITH-REMAINDER TO RS-REMAINDER
+           MOVE WS-ARITH-STATUS TO RS-STATUS
+           MOVE WS-ARITH-STATUS-MSG TO RS-STATUS-MSG.
+
+       READ-CHECKPOINT-PARA.
+           MOVE ZERO TO WS-LAST-CKPT-RECNO
+           MOVE 'N' TO WS-CKPT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL END-OF-CKPT-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CKPT-FILE TO TRUE
+                       NOT AT END
+                           IF CKPT-BATCH-DATE = WS-CURRENT-BATCH-DATE
+                               MOVE CKPT-LAST-RECNO
+                                   TO WS-LAST-CKPT-RECNO
+                               MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                               MOVE CKPT-CALC-COUNT TO WS-CALC-COUNT
+                               MOVE CKPT-ADD-COUNT TO WS-ADD-COUNT
+                               MOVE CKPT-SUB-COUNT TO WS-SUB-COUNT
+                               MOVE CKPT-MUL-COUNT TO WS-MUL-COUNT
+                               MOVE CKPT-DIV-COUNT TO WS-DIV-COUNT
+                               MOVE CKPT-ERROR-COUNT TO WS-ERROR-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-CURRENT-BATCH-DATE TO CKPT-BATCH-DATE
+           MOVE WS-ARITH-REC-NO TO CKPT-LAST-RECNO
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL
+           MOVE WS-CALC-COUNT TO CKPT-CALC-COUNT
+           MOVE WS-ADD-COUNT TO CKPT-ADD-COUNT
+           MOVE WS-SUB-COUNT TO CKPT-SUB-COUNT
+           MOVE WS-MUL-COUNT TO CKPT-MUL-COUNT
+           MOVE WS-DIV-COUNT TO CKPT-DIV-COUNT
+           MOVE WS-ERROR-COUNT TO CKPT-ERROR-COUNT
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR: UNABLE TO OPEN CHECKPOINT - STATUS = "
+                   WS-CKPT-STATUS
+               PERFORM CLOSE-FILES-PARA
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "ERROR: UNABLE TO WRITE CHECKPOINT - STATUS = "
+                   WS-CKPT-STATUS
+               PERFORM CLOSE-FILES-PARA
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           MOVE WS-ARITH-REC-NO TO WS-LAST-CKPT-RECNO.
+
+       WRITE-SUMMARY-REPORT-PARA.
+           IF WS-CALC-COUNT > 0
+               DIVIDE WS-GRAND-TOTAL BY WS-CALC-COUNT
+                   GIVING WS-AVERAGE ROUNDED
+           ELSE
+               MOVE ZERO TO WS-AVERAGE
+           END-IF
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-TOTAL
+           MOVE WS-AVERAGE TO WS-DISPLAY-AVG
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY "ERROR: UNABLE TO OPEN REPORT-FILE - STATUS = "
+                   WS-REPORT-STATUS
+               PERFORM CLOSE-FILES-PARA
+               STOP RUN
+           END-IF
+           MOVE "ARITHPGM BATCH SUMMARY REPORT" TO REPORT-REC
+           WRITE REPORT-REC
+           STRING "ADDITIONS PROCESSED       : " WS-ADD-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "SUBTRACTIONS PROCESSED    : " WS-SUB-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "MULTIPLICATIONS PROCESSED : " WS-MUL-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "DIVISIONS PROCESSED       : " WS-DIV-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "INVALID/REJECTED RECORDS  : " WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "GRAND TOTAL OF RESULTS    : " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           STRING "AVERAGE RESULT            : " WS-DISPLAY-AVG
+               DELIMITED BY SIZE INTO REPORT-REC
+           WRITE REPORT-REC
+           CLOSE REPORT-FILE
+           DISPLAY "===================================="
+           DISPLAY "ARITHPGM BATCH SUMMARY REPORT"
+           DISPLAY "ADDITIONS PROCESSED       : " WS-ADD-COUNT
+           DISPLAY "SUBTRACTIONS PROCESSED    : " WS-SUB-COUNT
+           DISPLAY "MULTIPLICATIONS PROCESSED : " WS-MUL-COUNT
+           DISPLAY "DIVISIONS PROCESSED       : " WS-DIV-COUNT
+           DISPLAY "INVALID/REJECTED RECORDS  : " WS-ERROR-COUNT
+           DISPLAY "GRAND TOTAL OF RESULTS    : " WS-DISPLAY-TOTAL
+           DISPLAY "AVERAGE RESULT            : " WS-DISPLAY-AVG
+           DISPLAY "====================================".
+
+      *****************************************************************
+      * INTERACTIVE MODE
+      *****************************************************************
+       INTERACTIVE-PROCESS-PARA.
+           PERFORM UNTIL INTERACTIVE-FINISHED
+               DISPLAY "PLEASE ENTER THE A VALUE"
+               ACCEPT WS-ARITH-A
+               DISPLAY "PLEASE ENTER THE B VALUE"
+               ACCEPT WS-ARITH-B
+               DISPLAY "PLEASE ENTER THE OPERATION (+, -, *, /), "
+                   "OR E (OR BLANK) TO END"
+               ACCEPT WS-ARITH-OPE
+               IF WS-ARITH-OPE = 'E' OR WS-ARITH-OPE = 'e'
+                   OR WS-ARITH-OPE = SPACE
+                   SET INTERACTIVE-FINISHED TO TRUE
+               ELSE
+                   MOVE ZERO TO WS-ARITH-REC-NO
+                   PERFORM ADD-PARA
+                   PERFORM DISPLAY-RESULT-PARA
+                   PERFORM WRITE-LOG-PARA
+                   PERFORM ACCUMULATE-TOTALS-PARA
+               END-IF
+           END-PERFORM
+           PERFORM DISPLAY-GRAND-TOTAL-PARA.
+
+       DISPLAY-RESULT-PARA.
+           MOVE WS-ARITH-A TO WS-DISPLAY-A
+           MOVE WS-ARITH-B TO WS-DISPLAY-B
+           MOVE WS-ARITH-C TO WS-DISPLAY-C
+           IF WS-ARITH-STATUS = 'S'
+               IF WS-ARITH-OPE = '/'
+                   MOVE WS-ARITH-REMAINDER TO WS-DISPLAY-REM
+                   DISPLAY "THE RESULT OF " WS-DISPLAY-A " "
+                       WS-ARITH-OPE " " WS-DISPLAY-B " IS : "
+                       WS-DISPLAY-C " REMAINDER " WS-DISPLAY-REM
+               ELSE
+                   DISPLAY "THE RESULT OF " WS-DISPLAY-A " "
+                       WS-ARITH-OPE " " WS-DISPLAY-B " IS : "
+                       WS-DISPLAY-C
+               END-IF
+           END-IF.
+
+       DISPLAY-GRAND-TOTAL-PARA.
+           MOVE WS-GRAND-TOTAL TO WS-DISPLAY-TOTAL
+           DISPLAY "===================================="
+           DISPLAY "CALCULATIONS PERFORMED    : " WS-CALC-COUNT
+           DISPLAY "GRAND TOTAL OF RESULTS    : " WS-DISPLAY-TOTAL
+           DISPLAY "====================================".
+
+      *****************************************************************
+      * SHARED CALCULATION AND LOGGING LOGIC
+      *****************************************************************
+       ADD-PARA.
+           MOVE 'S' TO WS-ARITH-STATUS
+           MOVE SPACES TO WS-ARITH-STATUS-MSG
+           MOVE ZERO TO WS-ARITH-REMAINDER
+           EVALUATE WS-ARITH-OPE
+               WHEN '+'
+                   ADD WS-ARITH-A, WS-ARITH-B GIVING WS-ARITH-C
+                       ON SIZE ERROR
+                           PERFORM FLAG-ADD-OVERFLOW-PARA
+                   END-ADD
+                   IF WS-ARITH-STATUS = 'S'
+                       ADD 1 TO WS-ADD-COUNT
+                   END-IF
+               WHEN '-'
+                   SUBTRACT WS-ARITH-B FROM WS-ARITH-A
+                       GIVING WS-ARITH-C
+                       ON SIZE ERROR
+                           PERFORM FLAG-SUB-OVERFLOW-PARA
+                   END-SUBTRACT
+                   IF WS-ARITH-STATUS = 'S'
+                       ADD 1 TO WS-SUB-COUNT
+                   END-IF
+               WHEN '*'
+                   MULTIPLY WS-ARITH-A BY WS-ARITH-B
+                       GIVING WS-ARITH-C
+                       ON SIZE ERROR
+                           PERFORM FLAG-MUL-OVERFLOW-PARA
+                   END-MULTIPLY
+                   IF WS-ARITH-STATUS = 'S'
+                       ADD 1 TO WS-MUL-COUNT
+                   END-IF
+               WHEN '/'
+                   IF WS-ARITH-B = ZERO
+                       PERFORM FLAG-DIVIDE-BY-ZERO-PARA
+                   ELSE
+                       DIVIDE WS-ARITH-A BY WS-ARITH-B
+                           GIVING WS-ARITH-C
+                           REMAINDER WS-ARITH-REMAINDER
+                           ON SIZE ERROR
+                               PERFORM FLAG-DIV-OVERFLOW-PARA
+                       END-DIVIDE
+                       IF WS-ARITH-STATUS = 'S'
+                           ADD 1 TO WS-DIV-COUNT
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   PERFORM FLAG-INVALID-OPERATOR-PARA
+           END-EVALUATE.
+
+       FLAG-ADD-OVERFLOW-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           MOVE "RESULT OVERFLOW - VALUE TOO LARGE"
+               TO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: ADDITION OVERFLOW"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       FLAG-SUB-OVERFLOW-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           MOVE "RESULT OVERFLOW - VALUE TOO LARGE"
+               TO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: SUBTRACTION OVERFLOW"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       FLAG-MUL-OVERFLOW-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           MOVE "RESULT OVERFLOW - VALUE TOO LARGE"
+               TO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: MULTIPLICATION OVERFLOW"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       FLAG-DIV-OVERFLOW-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           MOVE "RESULT OVERFLOW - VALUE TOO LARGE"
+               TO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: DIVISION OVERFLOW"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       FLAG-DIVIDE-BY-ZERO-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           MOVE "DIVIDE BY ZERO - CALCULATION REJECTED"
+               TO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: DIVIDE BY ZERO - B VALUE "
+               "CANNOT BE ZERO"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       FLAG-INVALID-OPERATOR-PARA.
+           MOVE 'E' TO WS-ARITH-STATUS
+           MOVE ZERO TO WS-ARITH-C
+           STRING "INVALID OPERATOR '" WS-ARITH-OPE
+               "' - USE +, -, * OR /" DELIMITED BY SIZE
+               INTO WS-ARITH-STATUS-MSG
+           DISPLAY "ERROR: INVALID OPERATION CODE '"
+               WS-ARITH-OPE "' - USE +, -, * OR /"
+           ADD 1 TO WS-ERROR-COUNT.
+
+       ACCUMULATE-TOTALS-PARA.
+           IF WS-ARITH-STATUS = 'S'
+               ADD WS-ARITH-C TO WS-GRAND-TOTAL
+               ADD 1 TO WS-CALC-COUNT
+           END-IF.
+
+       WRITE-LOG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-ARITH-A TO WS-DISPLAY-A
+           MOVE WS-ARITH-B TO WS-DISPLAY-B
+           MOVE WS-ARITH-C TO WS-DISPLAY-C
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-CURRENT-DATE-TIME (1:8) "-"
+               WS-CURRENT-DATE-TIME (9:6)
+               " A=" WS-DISPLAY-A
+               " B=" WS-DISPLAY-B
+               " OP=" WS-ARITH-OPE
+               " C=" WS-DISPLAY-C
+               " STATUS=" WS-ARITH-STATUS
+               DELIMITED BY SIZE INTO WS-LOG-LINE
+           WRITE ARITHLOG-REC FROM WS-LOG-LINE
+           IF WS-ARITHLOG-STATUS NOT = '00'
+               DISPLAY "ERROR: UNABLE TO WRITE ARITHLOG-FILE - "
+                   "STATUS = " WS-ARITHLOG-STATUS
+               PERFORM CLOSE-FILES-PARA
+               STOP RUN
+           END-IF.
+
+       CLOSE-FILES-PARA.
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE ARITHLOG-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE REPORT-FILE.
        END PROGRAM ArithPGM.
